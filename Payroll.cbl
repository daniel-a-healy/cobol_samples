@@ -1,150 +1,722 @@
- 000100 //KC03L93 JOB TIME=(,1)                                                 
- 000200 //        EXEC IGYWCLG                                                  
- 000300 //COBOL.SYSIN DD *                                                      
- 000400        IDENTIFICATION DIVISION.                                         
- 000500        PROGRAM-ID. SAMPLE.                                              
- 000600        ENVIRONMENT DIVISION.                                            
- 000700        INPUT-OUTPUT SECTION.                                            
- 000800        FILE-CONTROL.                                                    
- 000900              SELECT EMPLOYEE-DATA ASSIGN INDD.                          
- 001000              SELECT DATAOUT ASSIGN OUTDD.                               
- 001100        DATA DIVISION.                                                   
- 001200        FILE SECTION.                                                    
- 001300        FD EMPLOYEE-DATA RECORDING MODE F                                
- 001400               LABEL RECORDS ARE OMITTED.                                
- 001500        01 EMPLOYEE-IN.                                                  
- 001600             02 NAME         PIC X(10).                                  
- 001700             02 HOURS        PIC 9(2).                                   
- 001800             02 PAY-RATE     PIC 9(2)V99.                                
- 001900             02 DEPENDENTS   PIC 9(2).                                   
- 001910             02 FILLER       PIC X(62).                                  
- 002000        FD DATAOUT RECORDING MODE F                                      
- 002100               LABEL RECORDS ARE OMITTED.                                
- 002200        01 PRINTOUT PIC X(80).                                           
- 002300        WORKING-STORAGE SECTION.                                         
- 002400        01 EOF            PIC XXX VALUE "NO".                            
- 002410        01 BLANK-LINE     PIC X(80).                                     
- 002411        01 GROSS-PAY      PIC 9(4)V99.                                   
- 002412        01 DEDUCTION      PIC 9(3)V99.                                   
- 002420        01 TAXABLE-INCOME PIC 9(4)V99.                                   
- 002430        01 FED-TAX        PIC 9(4)V99.                                   
- 002440        01 STATE-TAX      PIC 9(3)V99.                                   
- 002450        01 NET-PAY        PIC 9(4)V99.                                   
- 002500        01 RECORD-OUT.                                                   
- 002600             02 NAMEOUT          PIC X(10).                              
- 002700             02 FILLER           PIC X(3) VALUE SPACE.
- 002800             02 HOURSOUT         PIC 9(2).                               
- 002900             02 FILLER           PIC X(3) VALUE SPACE.                   
- 003000             02 PAY-RATE-OUT     PIC $Z9.99.                             
- 003010             02 FILLER           PIC X(3) VALUE SPACE.                   
- 003020             02 GROSS-PAY-OUT    PIC $ZZZZ.99.                           
- 003030             02 FILLER           PIC X(3) VALUE SPACE.                   
- 003040             02 DEDUCTION-OUT    PIC $ZZ9.99.                            
- 003050             02 FILLER           PIC X(3) VALUE SPACE.                   
- 003060             02 FED-TAX-OUT      PIC $ZZZZ.99.                           
- 003070             02 FILLER           PIC X(3) VALUE SPACE.                   
- 003080             02 STATE-TAX-OUT    PIC $ZZZ.99.                            
- 003100             02 FILLER           PIC X(3) VALUE SPACE.                   
- 003110             02 NET-PAY-OUT      PIC $ZZZZ.99.                           
- 003200        01 HEADER-ONE.                                                   
- 003300             02 FILLER PIC X(12)  VALUE "EMPLOYEE".                      
- 003400             02 FILLER PIC X(8)   VALUE "HOURS".                         
- 003500             02 FILLER PIC X(8)   VALUE "PAY".                           
- 003510             02 FILLER PIC X(8)   VALUE "GROSS".                         
- 003520             02 FILLER PIC X(12)  VALUE "DEPENDENT".                     
- 003530             02 FILLER PIC X(11)  VALUE "FEDERAL".                       
- 003540             02 FILLER PIC X(11)  VALUE "STATE".                         
- 003550             02 FILLER PIC X(11)  VALUE "NET".                           
- 003551             02 FILLER PIC X(3)   VALUE SPACE.                           
- 003560        01 HEADER-TWO.                                                   
- 003570             02 FILLER PIC X(20) VALUE "NAME".                           
- 003580             02 FILLER PIC X(8)  VALUE "RATE".                           
- 003590             02 FILLER PIC X(8)  VALUE "PAY".                            
- 003591             02 FILLER PIC X(12) VALUE "DEDUCTION".                      
- 003592             02 FILLER PIC X(11) VALUE "TAXES".                          
- 003593             02 FILLER PIC X(11) VALUE "TAXES".                          
- 003594             02 FILLER PIC X(7)  VALUE "PAY".                            
- 003600        PROCEDURE DIVISION.                                              
- 003700             OPEN INPUT EMPLOYEE-DATA OUTPUT DATAOUT.                    
- 003800             WRITE PRINTOUT FROM HEADER-ONE                              
- 003810             WRITE PRINTOUT FROM HEADER-TWO                              
- 003820             WRITE PRINTOUT FROM BLANK-LINE                              
- 003900             PERFORM READ-RECORD.                                        
- 004000             PERFORM UNTIL EOF = "YES"  
- 004100                MOVE NAME TO NAMEOUT                                     
- 004200                MOVE HOURS TO HOURSOUT                                   
- 004300                MOVE PAY-RATE TO PAY-RATE-OUT                            
- 004310                PERFORM CALCULATE-GROSS-PAY                              
- 004311                MOVE GROSS-PAY TO GROSS-PAY-OUT                          
- 004320                PERFORM CALCULATE-DEDUCTION                              
- 004321                MOVE DEDUCTION TO DEDUCTION-OUT                          
- 004322                PERFORM CALCULATE-TAXABLE-INCOME                         
- 004330                PERFORM CALCULATE-FED-TAX                                
- 004331                MOVE FED-TAX TO FED-TAX-OUT                              
- 004340                PERFORM CALCULATE-STATE-TAX                              
- 004341                MOVE STATE-TAX TO STATE-TAX-OUT                          
- 004350                PERFORM CALCULATE-NET-PAY                                
- 004360                MOVE NET-PAY TO NET-PAY-OUT                              
- 004400                WRITE PRINTOUT FROM RECORD-OUT                           
- 004500                PERFORM READ-RECORD                                      
- 004600             END-PERFORM.                                                
- 004700            CLOSE EMPLOYEE-DATA, DATAOUT.                                
- 004800            STOP RUN.                                                    
- 004900        READ-RECORD.                                                     
- 005000            READ EMPLOYEE-DATA AT END MOVE "YES" TO EOF                  
- 005100            END-READ.                                                    
- 005110        CALCULATE-GROSS-PAY.                                             
- 005120            COMPUTE GROSS-PAY = HOURS * PAY-RATE.                        
- 005130        CALCULATE-DEDUCTION.                                             
- 005140            COMPUTE DEDUCTION = 25 * DEPENDENTS.                         
- 005141        CALCULATE-TAXABLE-INCOME.                                        
- 005142            COMPUTE TAXABLE-INCOME = GROSS-PAY - DEDUCTION.              
- 005150        CALCULATE-FED-TAX.                                               
- 005160            COMPUTE FED-TAX = TAXABLE-INCOME * 0.2.                      
- 005170        CALCULATE-STATE-TAX.                                             
- 005180            COMPUTE STATE-TAX = TAXABLE-INCOME * 0.1.                    
- 005190        CALCULATE-NET-PAY.                                               
- 005191            COMPUTE NET-PAY = GROSS-PAY - FED-TAX - STATE-TAX.           
- 005200 /*                                                                      
- 005300 //GO.INDD DD *                                                          
- 005400 ADAMS     40200001                                                      
- 005500 KERRIGAN  55300010
- 005600 SMITH     35150003                                                      
- 005610 HARRINGTON80750000                                                      
- 005620 TEST CASE 20100000                                                      
- 005630 TEST CASE 20100004                                                      
- 005700 /*                                                                      
- 005800 //GO.SYSOUT DD SYSOUT=*                                                 
- 005900 //GO.SYSUDUMP DD SYSOUT=A                                               
- 006000 //GO.OUTDD DD SYSOUT=A                                                  
-
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                                                 
\ No newline at end of file
+000100*//KC03L93 JOB TIME=(,1)
+000110*//        EXEC IGYWCLG
+000120*//COBOL.SYSIN DD *
+000130       IDENTIFICATION DIVISION.
+000140       PROGRAM-ID. SAMPLE.
+000150*
+000160*    MODIFICATION HISTORY
+000170*    ----------------------------------------------------------
+000180*    08/08/26  RDM  TIME-AND-ONE-HALF OVERTIME PREMIUM ADDED TO
+000190*                   CALCULATE-GROSS-PAY FOR HOURS OVER 40.
+000200*    08/08/26  RDM  CALCULATE-FED-TAX AND CALCULATE-STATE-TAX NOW
+000210*                   DRIVE OFF GRADUATED BRACKET TABLES INSTEAD
+000220*                   OF A FLAT PERCENTAGE OF TAXABLE INCOME.
+000230*    08/08/26  RDM  ADDED VALIDATE-RECORD AHEAD OF THE CALCULATION
+000240*                   CHAIN AND AN EXCEPTION-OUT LISTING FOR RECORDS
+000250*                   THAT FAIL IT.
+000260*    08/08/26  RDM  ADDED YTD-MASTER, A KEYED FILE THAT CARRIES
+000270*                   YEAR-TO-DATE PAY AND WITHHOLDING FORWARD
+000280*                   BETWEEN RUNS. WIDENED THE REPORT LINE TO SHOW
+000290*                   EACH EMPLOYEE'S RUNNING YTD GROSS AND NET.
+000300*    08/08/26  RDM  ADDED CONTROL-TOTAL ACCUMULATORS AND A RUN
+000310*                   SUMMARY TRAILER WRITTEN TO DATAOUT AFTER THE
+000320*                   LAST DETAIL LINE.
+000330*    08/08/26  RDM  SPLIT THE EMPLOYEE-IN FILLER INTO EMPLOYEE-ID
+000340*                  AND PAY-PERIOD-END-DATE, CARRIED THROUGH TO
+000350*                  RECORD-OUT. YTD-MASTER IS NOW KEYED ON
+000360*                  EMPLOYEE-ID INSTEAD OF NAME.
+000370*    08/08/26  RDM  ADDED ACH-OUTPUT, A DIRECT DEPOSIT EXTRACT
+000380*                  WRITTEN ALONGSIDE THE PRINTED REPORT FOR EACH
+000390*                  VALID EMPLOYEE.
+000400*    08/08/26  RDM  ADDED RESTART-PARM AND CHECKPOINT-FILE SO A
+000410*                  LONG RUN CAN BE RESTARTED PARTWAY THROUGH THE
+000420*                  INPUT FILE INSTEAD OF FROM THE BEGINNING.
+000430*    08/08/26  RDM  ADDED EMPLOYEE-TYPE AND PERIOD-SALARY SO
+000440*                  SALARIED EMPLOYEES ARE PAID THEIR PERIOD
+000450*                  SALARY INSTEAD OF HOURS TIMES PAY RATE.
+000460*    08/08/26  RDM  ADDED DEPARTMENT AND A SORT OF EMPLOYEE-DATA
+000470*                  INTO DEPARTMENT SEQUENCE AHEAD OF THE MAIN
+000480*                  LOOP. REPORT NOW BREAKS AND SUBTOTALS AT EACH
+000490*                  DEPARTMENT, STARTING A NEW PAGE FOR THE NEXT.
+000500*    08/08/26  RDM  VALIDATE-RECORD NOW REJECTS A PERIOD-SALARY
+000510*                  OVER 9999.99 INSTEAD OF LETTING IT TRUNCATE
+000520*                  SILENTLY INTO GROSS-PAY. CHECKPOINT WRITES
+000530*                  MOVED OUT OF READ-RECORD TO AFTER A RECORD'S
+000540*                  DETAIL OR EXCEPTION LINE IS WRITTEN, SO A
+000550*                  CHECKPOINT NEVER COUNTS AN UNPROCESSED RECORD.
+000560*                  SPLIT WRITE-DEPARTMENT-SUBTOTAL SO THE PAGE
+000570*                  BREAK AND HEADER REPRINT ONLY HAPPEN AHEAD OF A
+000580*                  REAL NEXT DEPARTMENT, NOT AT END OF FILE.
+000590*
+000600       ENVIRONMENT DIVISION.
+000610       INPUT-OUTPUT SECTION.
+000620       FILE-CONTROL.
+000630             SELECT EMPLOYEE-DATA ASSIGN INDD.
+000640             SELECT SORTED-EMPLOYEE-DATA ASSIGN SRTDD.
+000650             SELECT SORT-WORK-FILE ASSIGN SORTWK.
+000660             SELECT DATAOUT ASSIGN OUTDD.
+000670             SELECT EXCEPTION-OUT ASSIGN EXCPTDD.
+000680             SELECT ACH-OUTPUT ASSIGN ACHDD.
+000690             SELECT RESTART-PARM ASSIGN RESTDD.
+000700             SELECT CHECKPOINT-FILE ASSIGN CHKPTDD.
+000710             SELECT YTD-MASTER ASSIGN YTDDD
+000720                 ORGANIZATION IS INDEXED
+000730                 ACCESS MODE IS DYNAMIC
+000740                 RECORD KEY IS YTD-EMPLOYEE-ID
+000750                 FILE STATUS IS YTD-FILE-STATUS.
+000760       DATA DIVISION.
+000770       FILE SECTION.
+000780       FD EMPLOYEE-DATA RECORDING MODE F
+000790              LABEL RECORDS ARE OMITTED.
+000800       01 EMPLOYEE-IN.
+000810            02 NAME         PIC X(10).
+000820            02 HOURS        PIC 9(2).
+000830            02 PAY-RATE     PIC 9(2)V99.
+000840            02 DEPENDENTS   PIC 9(2).
+000850            02 EMPLOYEE-ID  PIC X(06).
+000860            02 PAY-PERIOD-END-DATE.
+000870                 03 PP-END-CCYY PIC 9(4).
+000880                 03 PP-END-MM   PIC 9(2).
+000890                 03 PP-END-DD   PIC 9(2).
+000900            02 PP-END-DATE-NUM REDEFINES
+000910                 PAY-PERIOD-END-DATE PIC 9(8).
+000920            02 EMPLOYEE-TYPE    PIC X(01).
+000930                 88 EMPLOYEE-HOURLY   VALUE "H".
+000940                 88 EMPLOYEE-SALARIED VALUE "S".
+000950            02 PERIOD-SALARY    PIC 9(6)V99.
+000960            02 DEPARTMENT       PIC X(04).
+000970            02 FILLER       PIC X(35).
+000980*
+000990*    THE EMPLOYEE FILE IS SORTED INTO DEPARTMENT SEQUENCE AHEAD
+001000*    OF THE MAIN PROCESSING LOOP SO THE REPORT CAN CARRY A
+001010*    SUBTOTAL AND A PAGE BREAK AT EACH DEPARTMENT BOUNDARY.
+001020       FD SORTED-EMPLOYEE-DATA RECORDING MODE F
+001030              LABEL RECORDS ARE OMITTED.
+001040       01 SORTED-EMPLOYEE-RECORD PIC X(80).
+001050       SD SORT-WORK-FILE.
+001060       01 SORT-RECORD.
+001070            02 FILLER         PIC X(41).
+001080            02 SORT-DEPARTMENT PIC X(04).
+001090            02 FILLER         PIC X(35).
+001100       FD DATAOUT RECORDING MODE F
+001110              LABEL RECORDS ARE OMITTED.
+001120       01 PRINTOUT PIC X(132).
+001130       FD EXCEPTION-OUT RECORDING MODE F
+001140              LABEL RECORDS ARE OMITTED.
+001150       01 EXCEPTION-LINE PIC X(80).
+001160*
+001170*    ACH ENTRY DETAIL RECORD - STANDARD NACHA LAYOUT - CARRIES
+001180*    NET PAY TO THE BANK'S DIRECT DEPOSIT FEED. ROUTING/ACCOUNT
+001190*    NUMBER FIELDS ARE LEFT BLANK UNTIL THAT DATA IS ON FILE.
+001200       FD ACH-OUTPUT RECORDING MODE F
+001210              LABEL RECORDS ARE OMITTED.
+001220       01 ACH-RECORD-OUT.
+001230            02 ACH-RECORD-TYPE        PIC X(01) VALUE "6".
+001240            02 ACH-TRANSACTION-CODE   PIC X(02) VALUE "22".
+001250            02 ACH-RECEIVING-DFI-ID   PIC X(08) VALUE SPACE.
+001260            02 ACH-CHECK-DIGIT        PIC X(01) VALUE SPACE.
+001270            02 ACH-DFI-ACCOUNT-NUM    PIC X(17) VALUE SPACE.
+001280            02 ACH-AMOUNT             PIC 9(08)V99.
+001290            02 ACH-INDIVIDUAL-ID      PIC X(15).
+001300            02 ACH-INDIVIDUAL-NAME    PIC X(22).
+001310            02 ACH-DISCRETIONARY-DATA PIC X(02) VALUE SPACE.
+001320            02 ACH-ADDENDA-INDICATOR  PIC X(01) VALUE "0".
+001330            02 ACH-TRACE-NUMBER       PIC X(15) VALUE SPACE.
+001340*
+001350*    RESTART-PARM CARRIES A RECORD COUNT TO SKIP ON A RESTARTED
+001360*    RUN, PLUS THE RUNNING CONTROL TOTALS AND DEPARTMENT-SUBTOTAL
+001370*    STATE THAT WERE IN EFFECT AS OF THAT RECORD, SO A RESTARTED
+001380*    RUN'S TRAILER AND DEPARTMENT SUBTOTALS RECONCILE AGAINST THE
+001390*    WHOLE LOGICAL RUN, NOT JUST THE RECORDS READ AFTER RESTART.
+001400*    CHECKPOINT-FILE IS WRITTEN PERIODICALLY IN THE SAME LAYOUT SO
+001410*    THE NEXT RESTART-PARM CARD CAN BE PUNCHED FROM THE LAST
+001420*    CHECKPOINT.
+001430       FD RESTART-PARM RECORDING MODE F
+001440              LABEL RECORDS ARE OMITTED.
+001450       01 RESTART-PARM-RECORD.
+001460            02 RESTART-RECORD-COUNT      PIC 9(06).
+001470            02 RESTART-EMPLOYEE-COUNT    PIC 9(04).
+001480            02 RESTART-EXCEPTION-COUNT   PIC 9(04).
+001490            02 RESTART-TOTAL-GROSS-PAY   PIC 9(07)V99.
+001500            02 RESTART-TOTAL-DEDUCTION   PIC 9(06)V99.
+001510            02 RESTART-TOTAL-FED-TAX     PIC 9(07)V99.
+001520            02 RESTART-TOTAL-STATE-TAX   PIC 9(06)V99.
+001530            02 RESTART-TOTAL-NET-PAY     PIC 9(07)V99.
+001540            02 RESTART-PRIOR-DEPARTMENT  PIC X(04).
+001550            02 RESTART-FIRST-DEPT-SW     PIC X(03).
+001560            02 RESTART-DEPT-EMP-COUNT    PIC 9(04).
+001570            02 RESTART-DEPT-GROSS-PAY    PIC 9(07)V99.
+001580            02 RESTART-DEPT-DEDUCTION    PIC 9(06)V99.
+001590            02 RESTART-DEPT-FED-TAX      PIC 9(07)V99.
+001600            02 RESTART-DEPT-STATE-TAX    PIC 9(06)V99.
+001610            02 RESTART-DEPT-NET-PAY      PIC 9(07)V99.
+001620            02 FILLER                   PIC X(20).
+001630       FD CHECKPOINT-FILE RECORDING MODE F
+001640              LABEL RECORDS ARE OMITTED.
+001650       01 CHECKPOINT-RECORD.
+001660            02 CHECKPOINT-RECORD-COUNT   PIC 9(06).
+001670            02 CKPT-EMPLOYEE-COUNT       PIC 9(04).
+001680            02 CKPT-EXCEPTION-COUNT      PIC 9(04).
+001690            02 CKPT-TOTAL-GROSS-PAY      PIC 9(07)V99.
+001700            02 CKPT-TOTAL-DEDUCTION      PIC 9(06)V99.
+001710            02 CKPT-TOTAL-FED-TAX        PIC 9(07)V99.
+001720            02 CKPT-TOTAL-STATE-TAX      PIC 9(06)V99.
+001730            02 CKPT-TOTAL-NET-PAY        PIC 9(07)V99.
+001740            02 CKPT-PRIOR-DEPARTMENT     PIC X(04).
+001750            02 CKPT-FIRST-DEPT-SW        PIC X(03).
+001760            02 CKPT-DEPT-EMP-COUNT       PIC 9(04).
+001770            02 CKPT-DEPT-GROSS-PAY       PIC 9(07)V99.
+001780            02 CKPT-DEPT-DEDUCTION       PIC 9(06)V99.
+001790            02 CKPT-DEPT-FED-TAX         PIC 9(07)V99.
+001800            02 CKPT-DEPT-STATE-TAX       PIC 9(06)V99.
+001810            02 CKPT-DEPT-NET-PAY         PIC 9(07)V99.
+001820            02 FILLER                   PIC X(20).
+001830       FD YTD-MASTER
+001840              LABEL RECORDS ARE STANDARD.
+001850       01 YTD-RECORD.
+001860            02 YTD-EMPLOYEE-ID   PIC X(06).
+001870            02 YTD-EMPLOYEE-NAME PIC X(10).
+001880            02 YTD-GROSS-PAY     PIC 9(6)V99.
+001890            02 YTD-DEDUCTION     PIC 9(5)V99.
+001900            02 YTD-FED-TAX       PIC 9(6)V99.
+001910            02 YTD-STATE-TAX     PIC 9(5)V99.
+001920            02 YTD-NET-PAY       PIC 9(6)V99.
+001930       WORKING-STORAGE SECTION.
+001940       01 EOF            PIC XXX VALUE "NO".
+001950       01 YTD-FILE-STATUS PIC XX.
+001960       01 RECORD-VALID-SW PIC XXX VALUE "YES".
+001970            88 RECORD-IS-VALID   VALUE "YES".
+001980            88 RECORD-IS-INVALID VALUE "NO".
+001990       01 EXCEPTION-REASON PIC X(40).
+002000       01 EXCEPTION-COUNT  PIC 9(4) VALUE ZERO.
+002010       01 EMPLOYEE-COUNT   PIC 9(4) VALUE ZERO.
+002020       01 TOTAL-GROSS-PAY  PIC 9(7)V99 VALUE ZERO.
+002030       01 TOTAL-DEDUCTION  PIC 9(6)V99 VALUE ZERO.
+002040       01 TOTAL-FED-TAX    PIC 9(7)V99 VALUE ZERO.
+002050       01 TOTAL-STATE-TAX  PIC 9(6)V99 VALUE ZERO.
+002060       01 TOTAL-NET-PAY    PIC 9(7)V99 VALUE ZERO.
+002070       01 RESTART-SKIP-COUNT    PIC 9(06) VALUE ZERO.
+002080       01 RESTART-SKIP-INDEX    PIC 9(06) VALUE ZERO.
+002090       01 RECORDS-READ-COUNT    PIC 9(06) VALUE ZERO.
+002100       01 CHECKPOINT-INTERVAL   PIC 9(04) VALUE 0100.
+002110       01 RECORDS-SINCE-CKPT    PIC 9(04) VALUE ZERO.
+002120       01 RESTART-RUN-SW        PIC X(03) VALUE "NO".
+002130            88 THIS-IS-A-RESTART   VALUE "YES".
+002140            88 THIS-IS-A-FRESH-RUN VALUE "NO".
+002150       01 PRIOR-DEPARTMENT      PIC X(04) VALUE SPACES.
+002160       01 FIRST-DEPT-SW         PIC X(03) VALUE "YES".
+002170            88 FIRST-DEPT-PENDING VALUE "YES".
+002180            88 DEPT-IN-PROGRESS   VALUE "NO".
+002190       01 DEPT-EMPLOYEE-COUNT   PIC 9(4) VALUE ZERO.
+002200       01 DEPT-GROSS-PAY        PIC 9(7)V99 VALUE ZERO.
+002210       01 DEPT-DEDUCTION        PIC 9(6)V99 VALUE ZERO.
+002220       01 DEPT-FED-TAX          PIC 9(7)V99 VALUE ZERO.
+002230       01 DEPT-STATE-TAX        PIC 9(6)V99 VALUE ZERO.
+002240       01 DEPT-NET-PAY          PIC 9(7)V99 VALUE ZERO.
+002250       01 BLANK-LINE     PIC X(80).
+002260       01 GROSS-PAY      PIC 9(4)V99.
+002270       01 DEDUCTION      PIC 9(3)V99.
+002280       01 TAXABLE-INCOME PIC 9(4)V99.
+002290       01 FED-TAX        PIC 9(4)V99.
+002300       01 STATE-TAX      PIC 9(3)V99.
+002310       01 NET-PAY        PIC 9(4)V99.
+002320       01 REGULAR-HOURS  PIC 9(2).
+002330       01 OVERTIME-HOURS PIC 9(2).
+002340       01 BRACKET-INDEX  PIC 9(1).
+002350       01 BRACKET-FLOOR  PIC 9(5)V99.
+002360*
+002370*    FEDERAL WITHHOLDING BRACKETS - GRADUATED, NOT FLAT. EACH
+002380*    BRACKET'S RATE APPLIES ONLY TO THE SLICE OF TAXABLE INCOME
+002390*    ABOVE THE PRIOR BRACKET'S CEILING.
+002400       01 FED-BRACKET-VALUES.
+002410            02 FILLER PIC 9(5)V99 VALUE 00200.00.
+002420            02 FILLER PIC V999    VALUE .100.
+002430            02 FILLER PIC 9(5)V99 VALUE 00400.00.
+002440            02 FILLER PIC V999    VALUE .150.
+002450            02 FILLER PIC 9(5)V99 VALUE 00600.00.
+002460            02 FILLER PIC V999    VALUE .200.
+002470            02 FILLER PIC 9(5)V99 VALUE 00800.00.
+002480            02 FILLER PIC V999    VALUE .250.
+002490            02 FILLER PIC 9(5)V99 VALUE 99999.99.
+002500            02 FILLER PIC V999    VALUE .300.
+002510       01 FED-BRACKET-TABLE REDEFINES FED-BRACKET-VALUES.
+002520            02 FED-BRACKET OCCURS 5 TIMES.
+002530                 03 FED-BRACKET-CEILING PIC 9(5)V99.
+002540                 03 FED-BRACKET-RATE    PIC V999.
+002550*
+002560*    STATE WITHHOLDING BRACKETS - SAME CEILINGS AS FEDERAL, LOWER
+002570*    GRADUATED RATES.
+002580       01 STATE-BRACKET-VALUES.
+002590            02 FILLER PIC 9(5)V99 VALUE 00200.00.
+002600            02 FILLER PIC V999    VALUE .030.
+002610            02 FILLER PIC 9(5)V99 VALUE 00400.00.
+002620            02 FILLER PIC V999    VALUE .050.
+002630            02 FILLER PIC 9(5)V99 VALUE 00600.00.
+002640            02 FILLER PIC V999    VALUE .070.
+002650            02 FILLER PIC 9(5)V99 VALUE 00800.00.
+002660            02 FILLER PIC V999    VALUE .090.
+002670            02 FILLER PIC 9(5)V99 VALUE 99999.99.
+002680            02 FILLER PIC V999    VALUE .100.
+002690       01 STATE-BRACKET-TABLE REDEFINES STATE-BRACKET-VALUES.
+002700            02 STATE-BRACKET OCCURS 5 TIMES.
+002710                 03 STATE-BRACKET-CEILING PIC 9(5)V99.
+002720                 03 STATE-BRACKET-RATE    PIC V999.
+002730       01 RECORD-OUT.
+002740            02 EMP-ID-OUT       PIC X(06).
+002750            02 FILLER           PIC X(3) VALUE SPACE.
+002760            02 PP-END-DATE-OUT  PIC 9(4)/99/99.
+002770            02 FILLER           PIC X(3) VALUE SPACE.
+002780            02 NAMEOUT          PIC X(10).
+002790            02 FILLER           PIC X(3) VALUE SPACE.
+002800            02 HOURSOUT         PIC 9(2).
+002810            02 FILLER           PIC X(3) VALUE SPACE.
+002820            02 PAY-RATE-OUT     PIC $Z9.99.
+002830            02 FILLER           PIC X(3) VALUE SPACE.
+002840            02 GROSS-PAY-OUT    PIC $ZZZZ.99.
+002850            02 FILLER           PIC X(3) VALUE SPACE.
+002860            02 DEDUCTION-OUT    PIC $ZZ9.99.
+002870            02 FILLER           PIC X(3) VALUE SPACE.
+002880            02 FED-TAX-OUT      PIC $ZZZZ.99.
+002890            02 FILLER           PIC X(3) VALUE SPACE.
+002900            02 STATE-TAX-OUT    PIC $ZZZ.99.
+002910            02 FILLER           PIC X(3) VALUE SPACE.
+002920            02 NET-PAY-OUT      PIC $ZZZZ.99.
+002930            02 FILLER           PIC X(3) VALUE SPACE.
+002940            02 YTD-GROSS-OUT    PIC $ZZZZZZ.99.
+002950            02 FILLER           PIC X(3) VALUE SPACE.
+002960            02 YTD-NET-OUT      PIC $ZZZZZZ.99.
+002970       01 HEADER-ONE.
+002980            02 FILLER PIC X(9)   VALUE "EMP".
+002990            02 FILLER PIC X(13)  VALUE "PERIOD".
+003000            02 FILLER PIC X(12)  VALUE "EMPLOYEE".
+003010            02 FILLER PIC X(8)   VALUE "HOURS".
+003020            02 FILLER PIC X(8)   VALUE "PAY".
+003030            02 FILLER PIC X(8)   VALUE "GROSS".
+003040            02 FILLER PIC X(12)  VALUE "DEPENDENT".
+003050            02 FILLER PIC X(11)  VALUE "FEDERAL".
+003060            02 FILLER PIC X(11)  VALUE "STATE".
+003070            02 FILLER PIC X(11)  VALUE "NET".
+003080            02 FILLER PIC X(14)  VALUE "YTD".
+003090            02 FILLER PIC X(14)  VALUE "YTD".
+003100            02 FILLER PIC X(1)   VALUE SPACE.
+003110       01 HEADER-TWO.
+003120            02 FILLER PIC X(9)  VALUE "ID".
+003130            02 FILLER PIC X(13) VALUE "ENDING".
+003140            02 FILLER PIC X(20) VALUE "NAME".
+003150            02 FILLER PIC X(8)  VALUE "RATE".
+003160            02 FILLER PIC X(8)  VALUE "PAY".
+003170            02 FILLER PIC X(12) VALUE "DEDUCTION".
+003180            02 FILLER PIC X(11) VALUE "TAXES".
+003190            02 FILLER PIC X(11) VALUE "TAXES".
+003200            02 FILLER PIC X(11) VALUE "PAY".
+003210            02 FILLER PIC X(14) VALUE "GROSS".
+003220            02 FILLER PIC X(10) VALUE "NET".
+003230       01 EXCEPTION-RECORD-OUT.
+003240            02 EXC-NAME         PIC X(10).
+003250            02 FILLER           PIC X(3) VALUE SPACE.
+003260            02 EXC-REASON       PIC X(40).
+003270       01 EXCEPTION-HEADER.
+003280            02 FILLER PIC X(13)  VALUE "EMPLOYEE".
+003290            02 FILLER PIC X(40)  VALUE "EXCEPTION".
+003300       01 TRAILER-LINE-ONE.
+003310            02 FILLER PIC X(21) VALUE "EMPLOYEES PROCESSED:".
+003320            02 TRAILER-EMP-COUNT-OUT PIC ZZZ9.
+003330            02 FILLER PIC X(6)  VALUE SPACE.
+003340            02 FILLER PIC X(12) VALUE "EXCEPTIONS:".
+003350            02 TRAILER-EXC-COUNT-OUT PIC ZZZ9.
+003360       01 TRAILER-LINE-TWO.
+003370            02 FILLER PIC X(10) VALUE "GROSS PAY".
+003380            02 TRAILER-GROSS-OUT PIC $ZZZZZZ9.99.
+003390            02 FILLER PIC X(3)  VALUE SPACE.
+003400            02 FILLER PIC X(10) VALUE "DEDUCTION".
+003410            02 TRAILER-DED-OUT PIC $ZZZZZ9.99.
+003420            02 FILLER PIC X(3)  VALUE SPACE.
+003430            02 FILLER PIC X(8)  VALUE "FED TAX".
+003440            02 TRAILER-FED-OUT PIC $ZZZZZZ9.99.
+003450            02 FILLER PIC X(3)  VALUE SPACE.
+003460            02 FILLER PIC X(10) VALUE "STATE TAX".
+003470            02 TRAILER-STATE-OUT PIC $ZZZZZ9.99.
+003480            02 FILLER PIC X(3)  VALUE SPACE.
+003490            02 FILLER PIC X(8)  VALUE "NET PAY".
+003500            02 TRAILER-NET-OUT PIC $ZZZZZZ9.99.
+003510       01 DEPT-SUBTOTAL-LINE-ONE.
+003520            02 FILLER PIC X(11) VALUE "DEPARTMENT".
+003530            02 DEPT-CODE-OUT PIC X(05).
+003540            02 FILLER PIC X(11) VALUE "EMPLOYEES:".
+003550            02 DEPT-EMP-COUNT-OUT PIC ZZZ9.
+003560       01 DEPT-SUBTOTAL-LINE-TWO.
+003570            02 FILLER PIC X(10) VALUE "GROSS PAY".
+003580            02 DEPT-GROSS-OUT PIC $ZZZZZZ9.99.
+003590            02 FILLER PIC X(3)  VALUE SPACE.
+003600            02 FILLER PIC X(10) VALUE "DEDUCTION".
+003610            02 DEPT-DED-OUT PIC $ZZZZZ9.99.
+003620            02 FILLER PIC X(3)  VALUE SPACE.
+003630            02 FILLER PIC X(8)  VALUE "FED TAX".
+003640            02 DEPT-FED-OUT PIC $ZZZZZZ9.99.
+003650            02 FILLER PIC X(3)  VALUE SPACE.
+003660            02 FILLER PIC X(10) VALUE "STATE TAX".
+003670            02 DEPT-STATE-OUT PIC $ZZZZZ9.99.
+003680            02 FILLER PIC X(3)  VALUE SPACE.
+003690            02 FILLER PIC X(8)  VALUE "NET PAY".
+003700            02 DEPT-NET-OUT PIC $ZZZZZZ9.99.
+003710       PROCEDURE DIVISION.
+003720            SORT SORT-WORK-FILE
+003730                ON ASCENDING KEY SORT-DEPARTMENT
+003740                USING EMPLOYEE-DATA
+003750                GIVING SORTED-EMPLOYEE-DATA.
+003760            OPEN INPUT SORTED-EMPLOYEE-DATA RESTART-PARM.
+003770            PERFORM OPEN-YTD-MASTER.
+003780            PERFORM READ-RESTART-PARM.
+003790            IF THIS-IS-A-RESTART
+003800                OPEN EXTEND DATAOUT EXCEPTION-OUT ACH-OUTPUT
+003810            ELSE
+003820                OPEN OUTPUT DATAOUT EXCEPTION-OUT ACH-OUTPUT
+003830            END-IF
+003840            OPEN OUTPUT CHECKPOINT-FILE.
+003850            PERFORM SKIP-TO-RESTART-POINT
+003860                VARYING RESTART-SKIP-INDEX FROM 1 BY 1
+003870                UNTIL RESTART-SKIP-INDEX > RESTART-SKIP-COUNT.
+003880            IF THIS-IS-A-FRESH-RUN
+003890                WRITE PRINTOUT FROM HEADER-ONE
+003900                WRITE PRINTOUT FROM HEADER-TWO
+003910                WRITE PRINTOUT FROM BLANK-LINE
+003920                WRITE EXCEPTION-LINE FROM EXCEPTION-HEADER
+003930                WRITE EXCEPTION-LINE FROM BLANK-LINE
+003940            END-IF
+003950            PERFORM READ-RECORD.
+003960            PERFORM UNTIL EOF = "YES"
+003970               PERFORM VALIDATE-RECORD
+003980               IF RECORD-IS-VALID
+003990               IF DEPARTMENT NOT = PRIOR-DEPARTMENT
+004000                   OR FIRST-DEPT-PENDING
+004010                   IF DEPT-IN-PROGRESS
+004020                       PERFORM WRITE-DEPARTMENT-SUBTOTAL
+004030                       PERFORM START-NEXT-DEPARTMENT-PAGE
+004040                   END-IF
+004050                   MOVE DEPARTMENT TO PRIOR-DEPARTMENT
+004060                   MOVE "NO" TO FIRST-DEPT-SW
+004070               END-IF
+004080               MOVE EMPLOYEE-ID TO EMP-ID-OUT
+004090               MOVE PP-END-DATE-NUM TO PP-END-DATE-OUT
+004100               MOVE NAME TO NAMEOUT
+004110               IF EMPLOYEE-SALARIED
+004120                   MOVE ZERO TO HOURSOUT
+004130                   MOVE ZERO TO PAY-RATE-OUT
+004140               ELSE
+004150                   MOVE HOURS TO HOURSOUT
+004160                   MOVE PAY-RATE TO PAY-RATE-OUT
+004170               END-IF
+004180               PERFORM CALCULATE-GROSS-PAY
+004190               MOVE GROSS-PAY TO GROSS-PAY-OUT
+004200               PERFORM CALCULATE-DEDUCTION
+004210               MOVE DEDUCTION TO DEDUCTION-OUT
+004220               PERFORM CALCULATE-TAXABLE-INCOME
+004230               PERFORM CALCULATE-FED-TAX
+004240               MOVE FED-TAX TO FED-TAX-OUT
+004250               PERFORM CALCULATE-STATE-TAX
+004260               MOVE STATE-TAX TO STATE-TAX-OUT
+004270               PERFORM CALCULATE-NET-PAY
+004280               MOVE NET-PAY TO NET-PAY-OUT
+004290               PERFORM UPDATE-YTD-MASTER
+004300               MOVE YTD-GROSS-PAY TO YTD-GROSS-OUT
+004310               MOVE YTD-NET-PAY TO YTD-NET-OUT
+004320               PERFORM ACCUMULATE-CONTROL-TOTALS
+004330               PERFORM WRITE-ACH-RECORD
+004340               WRITE PRINTOUT FROM RECORD-OUT
+004350               ELSE
+004360                   PERFORM WRITE-EXCEPTION-RECORD
+004370               END-IF
+004380               PERFORM CHECK-CHECKPOINT-DUE
+004390               PERFORM READ-RECORD
+004400            END-PERFORM.
+004410           IF DEPT-IN-PROGRESS
+004420               PERFORM WRITE-DEPARTMENT-SUBTOTAL
+004430           END-IF.
+004440           PERFORM WRITE-REPORT-TRAILER.
+004450           CLOSE SORTED-EMPLOYEE-DATA, DATAOUT, EXCEPTION-OUT,
+004460                 ACH-OUTPUT, CHECKPOINT-FILE, YTD-MASTER.
+004470           STOP RUN.
+004480       READ-RESTART-PARM.
+004490           MOVE ZERO TO RESTART-SKIP-COUNT
+004500           READ RESTART-PARM
+004510               AT END
+004520                   MOVE ZERO TO RESTART-SKIP-COUNT
+004530               NOT AT END
+004540                   MOVE "YES" TO RESTART-RUN-SW
+004550                   MOVE RESTART-RECORD-COUNT TO RESTART-SKIP-COUNT
+004560                   MOVE RESTART-EMPLOYEE-COUNT TO EMPLOYEE-COUNT
+004570                   MOVE RESTART-EXCEPTION-COUNT TO EXCEPTION-COUNT
+004580                   MOVE RESTART-TOTAL-GROSS-PAY TO TOTAL-GROSS-PAY
+004590                   MOVE RESTART-TOTAL-DEDUCTION TO TOTAL-DEDUCTION
+004600                   MOVE RESTART-TOTAL-FED-TAX TO TOTAL-FED-TAX
+004610                   MOVE RESTART-TOTAL-STATE-TAX TO TOTAL-STATE-TAX
+004620                   MOVE RESTART-TOTAL-NET-PAY TO TOTAL-NET-PAY
+004630                   MOVE RESTART-PRIOR-DEPARTMENT
+004640                       TO PRIOR-DEPARTMENT
+004650                   MOVE RESTART-FIRST-DEPT-SW TO FIRST-DEPT-SW
+004660                   MOVE RESTART-DEPT-EMP-COUNT
+004670                       TO DEPT-EMPLOYEE-COUNT
+004680                   MOVE RESTART-DEPT-GROSS-PAY TO DEPT-GROSS-PAY
+004690                   MOVE RESTART-DEPT-DEDUCTION TO DEPT-DEDUCTION
+004700                   MOVE RESTART-DEPT-FED-TAX TO DEPT-FED-TAX
+004710                   MOVE RESTART-DEPT-STATE-TAX TO DEPT-STATE-TAX
+004720                   MOVE RESTART-DEPT-NET-PAY TO DEPT-NET-PAY
+004730           END-READ
+004740           CLOSE RESTART-PARM.
+004750       SKIP-TO-RESTART-POINT.
+004760           PERFORM READ-RECORD.
+004770       READ-RECORD.
+004780           READ SORTED-EMPLOYEE-DATA AT END MOVE "YES" TO EOF
+004790           END-READ
+004800           IF EOF NOT = "YES"
+004810               MOVE SORTED-EMPLOYEE-RECORD TO EMPLOYEE-IN
+004820               ADD 1 TO RECORDS-READ-COUNT
+004830           END-IF.
+004840       CHECK-CHECKPOINT-DUE.
+004850           ADD 1 TO RECORDS-SINCE-CKPT
+004860           IF RECORDS-SINCE-CKPT = CHECKPOINT-INTERVAL
+004870               PERFORM WRITE-CHECKPOINT-RECORD
+004880               MOVE ZERO TO RECORDS-SINCE-CKPT
+004890           END-IF.
+004900       WRITE-CHECKPOINT-RECORD.
+004910           MOVE RECORDS-READ-COUNT TO CHECKPOINT-RECORD-COUNT
+004920           MOVE EMPLOYEE-COUNT TO CKPT-EMPLOYEE-COUNT
+004930           MOVE EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+004940           MOVE TOTAL-GROSS-PAY TO CKPT-TOTAL-GROSS-PAY
+004950           MOVE TOTAL-DEDUCTION TO CKPT-TOTAL-DEDUCTION
+004960           MOVE TOTAL-FED-TAX TO CKPT-TOTAL-FED-TAX
+004970           MOVE TOTAL-STATE-TAX TO CKPT-TOTAL-STATE-TAX
+004980           MOVE TOTAL-NET-PAY TO CKPT-TOTAL-NET-PAY
+004990           MOVE PRIOR-DEPARTMENT TO CKPT-PRIOR-DEPARTMENT
+005000           MOVE FIRST-DEPT-SW TO CKPT-FIRST-DEPT-SW
+005010           MOVE DEPT-EMPLOYEE-COUNT TO CKPT-DEPT-EMP-COUNT
+005020           MOVE DEPT-GROSS-PAY TO CKPT-DEPT-GROSS-PAY
+005030           MOVE DEPT-DEDUCTION TO CKPT-DEPT-DEDUCTION
+005040           MOVE DEPT-FED-TAX TO CKPT-DEPT-FED-TAX
+005050           MOVE DEPT-STATE-TAX TO CKPT-DEPT-STATE-TAX
+005060           MOVE DEPT-NET-PAY TO CKPT-DEPT-NET-PAY
+005070           WRITE CHECKPOINT-RECORD.
+005080       VALIDATE-RECORD.
+005090           MOVE "YES" TO RECORD-VALID-SW
+005100           MOVE SPACE TO EXCEPTION-REASON
+005110           IF EMPLOYEE-TYPE = SPACE
+005120               MOVE "H" TO EMPLOYEE-TYPE
+005130           END-IF
+005140           IF NAME = SPACE
+005150               MOVE "NO" TO RECORD-VALID-SW
+005160               MOVE "BLANK EMPLOYEE NAME" TO EXCEPTION-REASON
+005170           END-IF
+005180           IF RECORD-IS-VALID AND EMPLOYEE-ID = SPACES
+005190               MOVE "NO" TO RECORD-VALID-SW
+005200               MOVE "BLANK EMPLOYEE ID" TO EXCEPTION-REASON
+005210           END-IF
+005220           IF RECORD-IS-VALID
+005230               AND EMPLOYEE-TYPE NOT = "H"
+005240               AND EMPLOYEE-TYPE NOT = "S"
+005250               MOVE "NO" TO RECORD-VALID-SW
+005260               MOVE "INVALID EMPLOYEE TYPE" TO EXCEPTION-REASON
+005270           END-IF
+005280           IF RECORD-IS-VALID AND EMPLOYEE-HOURLY
+005290               AND HOURS NOT NUMERIC
+005300               MOVE "NO" TO RECORD-VALID-SW
+005310               MOVE "HOURS NOT NUMERIC" TO EXCEPTION-REASON
+005320           END-IF
+005330           IF RECORD-IS-VALID AND EMPLOYEE-HOURLY
+005340               AND (HOURS = ZERO OR HOURS > 80)
+005350               MOVE "NO" TO RECORD-VALID-SW
+005360               MOVE "HOURS OUT OF RANGE" TO EXCEPTION-REASON
+005370           END-IF
+005380           IF RECORD-IS-VALID AND EMPLOYEE-HOURLY
+005390               AND PAY-RATE NOT NUMERIC
+005400               MOVE "NO" TO RECORD-VALID-SW
+005410               MOVE "PAY RATE NOT NUMERIC" TO EXCEPTION-REASON
+005420           END-IF
+005430           IF RECORD-IS-VALID AND EMPLOYEE-HOURLY
+005440               AND PAY-RATE = ZERO
+005450               MOVE "NO" TO RECORD-VALID-SW
+005460               MOVE "PAY RATE OUT OF RANGE" TO EXCEPTION-REASON
+005470           END-IF
+005480           IF RECORD-IS-VALID AND EMPLOYEE-SALARIED
+005490               AND PERIOD-SALARY NOT NUMERIC
+005500               MOVE "NO" TO RECORD-VALID-SW
+005510               MOVE "PERIOD SALARY NOT NUMERIC"
+005520                   TO EXCEPTION-REASON
+005530           END-IF
+005540           IF RECORD-IS-VALID AND EMPLOYEE-SALARIED
+005550               AND (PERIOD-SALARY = ZERO OR
+005560                    PERIOD-SALARY > 9999.99)
+005570               MOVE "NO" TO RECORD-VALID-SW
+005580               MOVE "PERIOD SALARY OUT OF RANGE"
+005590                   TO EXCEPTION-REASON
+005600           END-IF
+005610           IF RECORD-IS-VALID AND DEPENDENTS NOT NUMERIC
+005620               MOVE "NO" TO RECORD-VALID-SW
+005630               MOVE "DEPENDENTS NOT NUMERIC" TO EXCEPTION-REASON
+005640           END-IF
+005650           IF RECORD-IS-VALID AND DEPENDENTS > 15
+005660               MOVE "NO" TO RECORD-VALID-SW
+005670               MOVE "DEPENDENTS OUT OF RANGE" TO EXCEPTION-REASON
+005680           END-IF.
+005690       WRITE-EXCEPTION-RECORD.
+005700           MOVE NAME TO EXC-NAME
+005710           MOVE EXCEPTION-REASON TO EXC-REASON
+005720           WRITE EXCEPTION-LINE FROM EXCEPTION-RECORD-OUT
+005730           ADD 1 TO EXCEPTION-COUNT.
+005740       WRITE-ACH-RECORD.
+005750           MOVE EMPLOYEE-ID TO ACH-INDIVIDUAL-ID
+005760           MOVE NAME TO ACH-INDIVIDUAL-NAME
+005770           MOVE NET-PAY TO ACH-AMOUNT
+005780           WRITE ACH-RECORD-OUT.
+005790       OPEN-YTD-MASTER.
+005800           OPEN I-O YTD-MASTER
+005810           IF YTD-FILE-STATUS = "35"
+005820               OPEN OUTPUT YTD-MASTER
+005830               CLOSE YTD-MASTER
+005840               OPEN I-O YTD-MASTER
+005850           END-IF.
+005860       UPDATE-YTD-MASTER.
+005870           MOVE EMPLOYEE-ID TO YTD-EMPLOYEE-ID
+005880           READ YTD-MASTER
+005890               INVALID KEY
+005900                   MOVE NAME TO YTD-EMPLOYEE-NAME
+005910                   MOVE GROSS-PAY TO YTD-GROSS-PAY
+005920                   MOVE DEDUCTION TO YTD-DEDUCTION
+005930                   MOVE FED-TAX TO YTD-FED-TAX
+005940                   MOVE STATE-TAX TO YTD-STATE-TAX
+005950                   MOVE NET-PAY TO YTD-NET-PAY
+005960                   WRITE YTD-RECORD
+005970               NOT INVALID KEY
+005980                   ADD GROSS-PAY TO YTD-GROSS-PAY
+005990                   ADD DEDUCTION TO YTD-DEDUCTION
+006000                   ADD FED-TAX TO YTD-FED-TAX
+006010                   ADD STATE-TAX TO YTD-STATE-TAX
+006020                   ADD NET-PAY TO YTD-NET-PAY
+006030                   REWRITE YTD-RECORD
+006040           END-READ.
+006050       ACCUMULATE-CONTROL-TOTALS.
+006060           ADD 1 TO EMPLOYEE-COUNT
+006070           ADD GROSS-PAY TO TOTAL-GROSS-PAY
+006080           ADD DEDUCTION TO TOTAL-DEDUCTION
+006090           ADD FED-TAX TO TOTAL-FED-TAX
+006100           ADD STATE-TAX TO TOTAL-STATE-TAX
+006110           ADD NET-PAY TO TOTAL-NET-PAY
+006120           ADD 1 TO DEPT-EMPLOYEE-COUNT
+006130           ADD GROSS-PAY TO DEPT-GROSS-PAY
+006140           ADD DEDUCTION TO DEPT-DEDUCTION
+006150           ADD FED-TAX TO DEPT-FED-TAX
+006160           ADD STATE-TAX TO DEPT-STATE-TAX
+006170           ADD NET-PAY TO DEPT-NET-PAY.
+006180       WRITE-REPORT-TRAILER.
+006190           MOVE EMPLOYEE-COUNT TO TRAILER-EMP-COUNT-OUT
+006200           MOVE EXCEPTION-COUNT TO TRAILER-EXC-COUNT-OUT
+006210           MOVE TOTAL-GROSS-PAY TO TRAILER-GROSS-OUT
+006220           MOVE TOTAL-DEDUCTION TO TRAILER-DED-OUT
+006230           MOVE TOTAL-FED-TAX TO TRAILER-FED-OUT
+006240           MOVE TOTAL-STATE-TAX TO TRAILER-STATE-OUT
+006250           MOVE TOTAL-NET-PAY TO TRAILER-NET-OUT
+006260           WRITE PRINTOUT FROM BLANK-LINE
+006270           WRITE PRINTOUT FROM TRAILER-LINE-ONE
+006280           WRITE PRINTOUT FROM TRAILER-LINE-TWO.
+006290       WRITE-DEPARTMENT-SUBTOTAL.
+006300           MOVE PRIOR-DEPARTMENT TO DEPT-CODE-OUT
+006310           MOVE DEPT-EMPLOYEE-COUNT TO DEPT-EMP-COUNT-OUT
+006320           MOVE DEPT-GROSS-PAY TO DEPT-GROSS-OUT
+006330           MOVE DEPT-DEDUCTION TO DEPT-DED-OUT
+006340           MOVE DEPT-FED-TAX TO DEPT-FED-OUT
+006350           MOVE DEPT-STATE-TAX TO DEPT-STATE-OUT
+006360           MOVE DEPT-NET-PAY TO DEPT-NET-OUT
+006370           WRITE PRINTOUT FROM BLANK-LINE
+006380           WRITE PRINTOUT FROM DEPT-SUBTOTAL-LINE-ONE
+006390           WRITE PRINTOUT FROM DEPT-SUBTOTAL-LINE-TWO
+006400           MOVE ZERO TO DEPT-EMPLOYEE-COUNT
+006410           MOVE ZERO TO DEPT-GROSS-PAY
+006420           MOVE ZERO TO DEPT-DEDUCTION
+006430           MOVE ZERO TO DEPT-FED-TAX
+006440           MOVE ZERO TO DEPT-STATE-TAX
+006450           MOVE ZERO TO DEPT-NET-PAY.
+006460       START-NEXT-DEPARTMENT-PAGE.
+006470           WRITE PRINTOUT FROM BLANK-LINE AFTER ADVANCING PAGE
+006480           WRITE PRINTOUT FROM HEADER-ONE
+006490           WRITE PRINTOUT FROM HEADER-TWO
+006500           WRITE PRINTOUT FROM BLANK-LINE.
+006510       CALCULATE-GROSS-PAY.
+006520           IF EMPLOYEE-SALARIED
+006530               PERFORM CALCULATE-SALARIED-GROSS-PAY
+006540           ELSE
+006550               PERFORM CALCULATE-HOURLY-GROSS-PAY
+006560           END-IF.
+006570       CALCULATE-SALARIED-GROSS-PAY.
+006580           MOVE ZERO TO REGULAR-HOURS
+006590           MOVE ZERO TO OVERTIME-HOURS
+006600           MOVE PERIOD-SALARY TO GROSS-PAY.
+006610       CALCULATE-HOURLY-GROSS-PAY.
+006620           IF HOURS > 40
+006630               MOVE 40 TO REGULAR-HOURS
+006640               COMPUTE OVERTIME-HOURS = HOURS - 40
+006650               COMPUTE GROSS-PAY = (REGULAR-HOURS * PAY-RATE) +
+006660                   (OVERTIME-HOURS * PAY-RATE * 1.5)
+006670           ELSE
+006680               MOVE HOURS TO REGULAR-HOURS
+006690               MOVE ZERO TO OVERTIME-HOURS
+006700               COMPUTE GROSS-PAY = HOURS * PAY-RATE
+006710           END-IF.
+006720       CALCULATE-DEDUCTION.
+006730           COMPUTE DEDUCTION = 25 * DEPENDENTS.
+006740       CALCULATE-TAXABLE-INCOME.
+006750           COMPUTE TAXABLE-INCOME = GROSS-PAY - DEDUCTION.
+006760       CALCULATE-FED-TAX.
+006770           MOVE ZERO TO FED-TAX
+006780           MOVE ZERO TO BRACKET-FLOOR
+006790           PERFORM APPLY-FED-BRACKET
+006800               VARYING BRACKET-INDEX FROM 1 BY 1
+006810               UNTIL BRACKET-INDEX > 5
+006820                   OR TAXABLE-INCOME NOT > BRACKET-FLOOR.
+006830       APPLY-FED-BRACKET.
+006840           IF TAXABLE-INCOME >
+006850               FED-BRACKET-CEILING (BRACKET-INDEX)
+006860               COMPUTE FED-TAX = FED-TAX +
+006870                   ((FED-BRACKET-CEILING (BRACKET-INDEX)
+006880                       - BRACKET-FLOOR)
+006890                       * FED-BRACKET-RATE (BRACKET-INDEX))
+006900           ELSE
+006910               COMPUTE FED-TAX = FED-TAX +
+006920                   ((TAXABLE-INCOME - BRACKET-FLOOR)
+006930                       * FED-BRACKET-RATE (BRACKET-INDEX))
+006940           END-IF
+006950           MOVE FED-BRACKET-CEILING (BRACKET-INDEX)
+006960               TO BRACKET-FLOOR.
+006970       CALCULATE-STATE-TAX.
+006980           MOVE ZERO TO STATE-TAX
+006990           MOVE ZERO TO BRACKET-FLOOR
+007000           PERFORM APPLY-STATE-BRACKET
+007010               VARYING BRACKET-INDEX FROM 1 BY 1
+007020               UNTIL BRACKET-INDEX > 5
+007030                   OR TAXABLE-INCOME NOT > BRACKET-FLOOR.
+007040       APPLY-STATE-BRACKET.
+007050           IF TAXABLE-INCOME >
+007060               STATE-BRACKET-CEILING (BRACKET-INDEX)
+007070               COMPUTE STATE-TAX = STATE-TAX +
+007080                   ((STATE-BRACKET-CEILING (BRACKET-INDEX)
+007090                       - BRACKET-FLOOR)
+007100                       * STATE-BRACKET-RATE (BRACKET-INDEX))
+007110           ELSE
+007120               COMPUTE STATE-TAX = STATE-TAX +
+007130                   ((TAXABLE-INCOME - BRACKET-FLOOR)
+007140                       * STATE-BRACKET-RATE (BRACKET-INDEX))
+007150           END-IF
+007160           MOVE STATE-BRACKET-CEILING (BRACKET-INDEX)
+007170               TO BRACKET-FLOOR.
+007180       CALCULATE-NET-PAY.
+007190           COMPUTE NET-PAY = GROSS-PAY - FED-TAX - STATE-TAX.
+007200*/*
+007210*//GO.INDD DD *
+007220*ADAMS     40200001
+007230*KERRIGAN  55300010
+007240*SMITH     35150003
+007250*HARRINGTON80750000
+007260*TEST CASE 20100000
+007270*TEST CASE 20100004
+007280*/*
+007290*//GO.SYSOUT DD SYSOUT=*
+007300*//GO.SYSUDUMP DD SYSOUT=A
+007310*//GO.OUTDD DD SYSOUT=A
